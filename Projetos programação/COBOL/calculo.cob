@@ -1,70 +1,435 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCULADORA-MENU.
-       AUTHOR. MATHEUS.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 NUM1        PIC 9(5)V99.
-       77 NUM2        PIC 9(5)V99.
-       77 RESULT      PIC 9(7)V99.
-       77 OPCAO       PIC 9.
-
-       
-
-       PROCEDURE DIVISION.
-               
-       
-      
-       MAIN-PROGRAM.
-
-           
-           DISPLAY "-----------------------------------".
-           DISPLAY "   CALCULADORA SIMPLES EM COBOL".
-           DISPLAY "-----------------------------------".
-           
-           DISPLAY "Digite o primeiro numero: " WITH NO ADVANCING.
-           ACCEPT NUM1.
-           
-           DISPLAY "Digite o segundo numero: " WITH NO ADVANCING.
-           ACCEPT NUM2.
-
-           DISPLAY " ".
-           DISPLAY "Escolha a operacao:".
-           DISPLAY "1 - Soma".
-           DISPLAY "2 - Subtracao".
-           DISPLAY "3 - Multiplicacao".
-           DISPLAY "4 - Divisao".
-           DISPLAY "Opcao: " WITH NO ADVANCING.
-           ACCEPT OPCAO.
-
-           DISPLAY " ".
-           EVALUATE OPCAO
-               WHEN 1
-                   ADD NUM1 TO NUM2 GIVING RESULT
-                   DISPLAY "Resultado da soma: " RESULT
-               WHEN 2
-                   SUBTRACT NUM2 FROM NUM1 GIVING RESULT
-                   DISPLAY "Resultado da subtracao: " RESULT
-               WHEN 3
-                   MULTIPLY NUM1 BY NUM2 GIVING RESULT
-                   DISPLAY "Resultado da multiplicacao: " RESULT
-               WHEN 4
-                   IF NUM2 NOT = 0
-                       DIVIDE NUM1 BY NUM2 GIVING RESULT
-                       DISPLAY "Resultado da divisao: " RESULT
-                   ELSE
-                       DISPLAY "Erro: divisao por zero!"
-                   END-IF
-               WHEN OTHER
-                   DISPLAY "Opcao invalida!"
-           END-EVALUATE.
-
-           DISPLAY "-----------------------------------".
-               
-              
-              
-               
-           
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULADORA-MENU.
+       AUTHOR. MATHEUS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD     PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 STR-NUM1    PIC X(10).
+       77 STR-NUM2    PIC X(10).
+       77 STR-OPCAO   PIC X(2).
+
+       77 NUM1        PIC 9(5)V99.
+       77 NUM2        PIC 9(5)V99.
+       77 RESULT      PIC 9(10)V99 VALUE 0.
+       77 OPCAO       PIC 9.
+
+       77 NUMERIC-CHECK PIC X.
+       77 WS-AUDIT-STATUS PIC XX.
+       77 WS-OPERACAO-ERRO PIC X VALUE 'N'.
+
+       77 WS-MODO-ARRED   PIC 9 VALUE 1.
+       77 STR-MODO-ARRED  PIC X(2).
+
+       01  WS-TABELA-CAMBIO.
+           05 WS-MOEDA OCCURS 3 TIMES INDEXED BY WS-IDX-MOEDA.
+               10 WS-MOEDA-CODIGO PIC 9(2).
+               10 WS-MOEDA-NOME   PIC X(3).
+               10 WS-MOEDA-TAXA   PIC 9(3)V9999.
+       77 WS-MOEDA-ENCONTRADA PIC X VALUE 'N'.
+
+       77 WS-DATA-HORA  PIC X(21).
+       01  WS-TIMESTAMP.
+           05 WS-TS-ANO   PIC 9(4).
+           05 WS-TS-MES   PIC 9(2).
+           05 WS-TS-DIA   PIC 9(2).
+           05 WS-TS-HORA  PIC 9(2).
+           05 WS-TS-MIN   PIC 9(2).
+           05 WS-TS-SEG   PIC 9(2).
+           05 WS-TS-RESTO PIC X(7).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROGRAM.
+
+           PERFORM INICIALIZAR-TABELA-CAMBIO.
+
+           DISPLAY "-----------------------------------".
+           DISPLAY "   CALCULADORA SIMPLES EM COBOL".
+           DISPLAY "-----------------------------------".
+
+           PERFORM LER-NUM1.
+           PERFORM LER-NUM2.
+           PERFORM LER-OPCAO.
+
+           MOVE 1 TO WS-MODO-ARRED
+           IF OPCAO >= 1 AND OPCAO <= 7
+               PERFORM LER-MODO-ARRED
+           END-IF
+
+           MOVE 'N' TO WS-OPERACAO-ERRO
+
+           DISPLAY " ".
+           EVALUATE OPCAO
+               WHEN 1
+                   PERFORM EXECUTAR-SOMA
+               WHEN 2
+                   PERFORM EXECUTAR-SUBTRACAO
+               WHEN 3
+                   PERFORM EXECUTAR-MULTIPLICACAO
+               WHEN 4
+                   PERFORM EXECUTAR-DIVISAO
+               WHEN 5
+                   PERFORM EXECUTAR-PORCENTAGEM
+               WHEN 6
+                   PERFORM EXECUTAR-RAIZ
+               WHEN 7
+                   PERFORM EXECUTAR-CONVERSAO
+               WHEN OTHER
+                   DISPLAY "Opcao invalida!"
+                   MOVE 'S' TO WS-OPERACAO-ERRO
+           END-EVALUATE.
+
+           IF WS-OPERACAO-ERRO = 'S'
+               MOVE 0 TO OPCAO
+           END-IF.
+
+           IF OPCAO NOT = 0
+               PERFORM GRAVAR-AUDITORIA
+           END-IF.
+
+           DISPLAY "-----------------------------------".
+
+           STOP RUN.
+
+       LER-NUM1.
+           MOVE 'N' TO NUMERIC-CHECK.
+           PERFORM UNTIL NUMERIC-CHECK = 'Y'
+               DISPLAY "Digite o primeiro numero: " WITH NO ADVANCING
+               ACCEPT STR-NUM1
+               IF FUNCTION TRIM(STR-NUM1) NUMERIC
+                   COMPUTE NUM1 = FUNCTION NUMVAL(STR-NUM1)
+                   MOVE 'Y' TO NUMERIC-CHECK
+               ELSE
+                   DISPLAY "Valor invalido! Digite apenas numeros."
+               END-IF
+           END-PERFORM.
+
+       LER-NUM2.
+           MOVE 'N' TO NUMERIC-CHECK.
+           PERFORM UNTIL NUMERIC-CHECK = 'Y'
+               DISPLAY "Digite o segundo numero: " WITH NO ADVANCING
+               ACCEPT STR-NUM2
+               IF FUNCTION TRIM(STR-NUM2) NUMERIC
+                   COMPUTE NUM2 = FUNCTION NUMVAL(STR-NUM2)
+                   MOVE 'Y' TO NUMERIC-CHECK
+               ELSE
+                   DISPLAY "Valor invalido! Digite apenas numeros."
+               END-IF
+           END-PERFORM.
+
+       LER-OPCAO.
+           DISPLAY " ".
+           DISPLAY "Escolha a operacao:".
+           DISPLAY "1 - Soma".
+           DISPLAY "2 - Subtracao".
+           DISPLAY "3 - Multiplicacao".
+           DISPLAY "4 - Divisao".
+           DISPLAY "5 - Porcentagem (NUM1 e que % de NUM2)".
+           DISPLAY "6 - Raiz quadrada de NUM1".
+           DISPLAY "7 - Conversao de moeda (NUM2 = codigo: ".
+           DISPLAY "    1-USD 2-EUR 3-GBP)".
+           MOVE 'N' TO NUMERIC-CHECK.
+           PERFORM UNTIL NUMERIC-CHECK = 'Y'
+               DISPLAY "Opcao: " WITH NO ADVANCING
+               ACCEPT STR-OPCAO
+               IF FUNCTION TRIM(STR-OPCAO) NUMERIC
+                   COMPUTE OPCAO = FUNCTION NUMVAL(STR-OPCAO)
+                   MOVE 'Y' TO NUMERIC-CHECK
+               ELSE
+                   DISPLAY "Valor invalido! Digite apenas numeros."
+               END-IF
+           END-PERFORM.
+
+       LER-MODO-ARRED.
+           DISPLAY " ".
+           DISPLAY "Modo de arredondamento:".
+           DISPLAY "1 - Arredondado (ROUNDED)".
+           DISPLAY "2 - Truncamento (ROUNDED MODE IS TRUNCATION)".
+           DISPLAY "3 - Truncamento padrao (sem ROUNDED)".
+           MOVE 'N' TO NUMERIC-CHECK.
+           PERFORM UNTIL NUMERIC-CHECK = 'Y'
+               DISPLAY "Modo: " WITH NO ADVANCING
+               ACCEPT STR-MODO-ARRED
+               IF FUNCTION TRIM(STR-MODO-ARRED) NUMERIC
+                   COMPUTE WS-MODO-ARRED =
+                       FUNCTION NUMVAL(STR-MODO-ARRED)
+                   IF WS-MODO-ARRED >= 1 AND WS-MODO-ARRED <= 3
+                       MOVE 'Y' TO NUMERIC-CHECK
+                   ELSE
+                       DISPLAY "Opcao invalida! Use 1, 2 ou 3."
+                   END-IF
+               ELSE
+                   DISPLAY "Valor invalido! Digite apenas numeros."
+               END-IF
+           END-PERFORM.
+
+       EXECUTAR-SOMA.
+           EVALUATE WS-MODO-ARRED
+               WHEN 2
+                   ADD NUM1 TO NUM2
+                       GIVING RESULT ROUNDED MODE IS TRUNCATION
+                   DISPLAY "Resultado da soma: " RESULT
+               WHEN 3
+                   ADD NUM1 TO NUM2 GIVING RESULT
+                   DISPLAY "Resultado da soma: " RESULT
+               WHEN OTHER
+                   ADD NUM1 TO NUM2 GIVING RESULT ROUNDED
+                   DISPLAY "Resultado da soma: " RESULT
+           END-EVALUATE.
+
+       EXECUTAR-SUBTRACAO.
+           EVALUATE WS-MODO-ARRED
+               WHEN 2
+                   SUBTRACT NUM2 FROM NUM1
+                       GIVING RESULT ROUNDED MODE IS TRUNCATION
+                   DISPLAY "Resultado da subtracao: " RESULT
+               WHEN 3
+                   SUBTRACT NUM2 FROM NUM1 GIVING RESULT
+                   DISPLAY "Resultado da subtracao: " RESULT
+               WHEN OTHER
+                   SUBTRACT NUM2 FROM NUM1 GIVING RESULT ROUNDED
+                   DISPLAY "Resultado da subtracao: " RESULT
+           END-EVALUATE.
+
+       EXECUTAR-MULTIPLICACAO.
+           EVALUATE WS-MODO-ARRED
+               WHEN 2
+                   MULTIPLY NUM1 BY NUM2
+                       GIVING RESULT ROUNDED MODE IS TRUNCATION
+                       ON SIZE ERROR
+                           DISPLAY "Erro: resultado excede a "
+                               "capacidade do campo!"
+                           MOVE 'S' TO WS-OPERACAO-ERRO
+                       NOT ON SIZE ERROR
+                           DISPLAY "Resultado da multiplicacao: "
+                               RESULT
+                   END-MULTIPLY
+               WHEN 3
+                   MULTIPLY NUM1 BY NUM2 GIVING RESULT
+                       ON SIZE ERROR
+                           DISPLAY "Erro: resultado excede a "
+                               "capacidade do campo!"
+                           MOVE 'S' TO WS-OPERACAO-ERRO
+                       NOT ON SIZE ERROR
+                           DISPLAY "Resultado da multiplicacao: "
+                               RESULT
+                   END-MULTIPLY
+               WHEN OTHER
+                   MULTIPLY NUM1 BY NUM2 GIVING RESULT ROUNDED
+                       ON SIZE ERROR
+                           DISPLAY "Erro: resultado excede a "
+                               "capacidade do campo!"
+                           MOVE 'S' TO WS-OPERACAO-ERRO
+                       NOT ON SIZE ERROR
+                           DISPLAY "Resultado da multiplicacao: "
+                               RESULT
+                   END-MULTIPLY
+           END-EVALUATE.
+
+       EXECUTAR-DIVISAO.
+           IF NUM2 = 0
+               DISPLAY "Erro: divisao por zero!"
+               MOVE 'S' TO WS-OPERACAO-ERRO
+           ELSE
+               EVALUATE WS-MODO-ARRED
+                   WHEN 2
+                       DIVIDE NUM1 BY NUM2
+                           GIVING RESULT ROUNDED MODE IS TRUNCATION
+                           ON SIZE ERROR
+                               DISPLAY "Erro: resultado excede a "
+                                   "capacidade do campo!"
+                               MOVE 'S' TO WS-OPERACAO-ERRO
+                           NOT ON SIZE ERROR
+                               DISPLAY "Resultado da divisao: "
+                                   RESULT
+                       END-DIVIDE
+                   WHEN 3
+                       DIVIDE NUM1 BY NUM2 GIVING RESULT
+                           ON SIZE ERROR
+                               DISPLAY "Erro: resultado excede a "
+                                   "capacidade do campo!"
+                               MOVE 'S' TO WS-OPERACAO-ERRO
+                           NOT ON SIZE ERROR
+                               DISPLAY "Resultado da divisao: "
+                                   RESULT
+                       END-DIVIDE
+                   WHEN OTHER
+                       DIVIDE NUM1 BY NUM2 GIVING RESULT ROUNDED
+                           ON SIZE ERROR
+                               DISPLAY "Erro: resultado excede a "
+                                   "capacidade do campo!"
+                               MOVE 'S' TO WS-OPERACAO-ERRO
+                           NOT ON SIZE ERROR
+                               DISPLAY "Resultado da divisao: "
+                                   RESULT
+                       END-DIVIDE
+               END-EVALUATE
+           END-IF.
+
+       EXECUTAR-PORCENTAGEM.
+           IF NUM2 = 0
+               DISPLAY "Erro: divisao por zero!"
+               MOVE 'S' TO WS-OPERACAO-ERRO
+           ELSE
+               EVALUATE WS-MODO-ARRED
+                   WHEN 2
+                       COMPUTE RESULT ROUNDED MODE IS TRUNCATION =
+                           NUM1 / NUM2 * 100
+                           ON SIZE ERROR
+                               DISPLAY "Erro: resultado excede a "
+                                   "capacidade do campo!"
+                               MOVE 'S' TO WS-OPERACAO-ERRO
+                           NOT ON SIZE ERROR
+                               DISPLAY "Resultado da porcentagem: "
+                                   RESULT
+                       END-COMPUTE
+                   WHEN 3
+                       COMPUTE RESULT = NUM1 / NUM2 * 100
+                           ON SIZE ERROR
+                               DISPLAY "Erro: resultado excede a "
+                                   "capacidade do campo!"
+                               MOVE 'S' TO WS-OPERACAO-ERRO
+                           NOT ON SIZE ERROR
+                               DISPLAY "Resultado da porcentagem: "
+                                   RESULT
+                       END-COMPUTE
+                   WHEN OTHER
+                       COMPUTE RESULT ROUNDED = NUM1 / NUM2 * 100
+                           ON SIZE ERROR
+                               DISPLAY "Erro: resultado excede a "
+                                   "capacidade do campo!"
+                               MOVE 'S' TO WS-OPERACAO-ERRO
+                           NOT ON SIZE ERROR
+                               DISPLAY "Resultado da porcentagem: "
+                                   RESULT
+                       END-COMPUTE
+               END-EVALUATE
+           END-IF.
+
+       EXECUTAR-RAIZ.
+           EVALUATE WS-MODO-ARRED
+               WHEN 2
+                   COMPUTE RESULT ROUNDED MODE IS TRUNCATION =
+                       FUNCTION SQRT(NUM1)
+                       ON SIZE ERROR
+                           DISPLAY "Erro: resultado excede a "
+                               "capacidade do campo!"
+                           MOVE 'S' TO WS-OPERACAO-ERRO
+                       NOT ON SIZE ERROR
+                           DISPLAY "Resultado da raiz quadrada: "
+                               RESULT
+                   END-COMPUTE
+               WHEN 3
+                   COMPUTE RESULT = FUNCTION SQRT(NUM1)
+                       ON SIZE ERROR
+                           DISPLAY "Erro: resultado excede a "
+                               "capacidade do campo!"
+                           MOVE 'S' TO WS-OPERACAO-ERRO
+                       NOT ON SIZE ERROR
+                           DISPLAY "Resultado da raiz quadrada: "
+                               RESULT
+                   END-COMPUTE
+               WHEN OTHER
+                   COMPUTE RESULT ROUNDED = FUNCTION SQRT(NUM1)
+                       ON SIZE ERROR
+                           DISPLAY "Erro: resultado excede a "
+                               "capacidade do campo!"
+                           MOVE 'S' TO WS-OPERACAO-ERRO
+                       NOT ON SIZE ERROR
+                           DISPLAY "Resultado da raiz quadrada: "
+                               RESULT
+                   END-COMPUTE
+           END-EVALUATE.
+
+       INICIALIZAR-TABELA-CAMBIO.
+           MOVE 1  TO WS-MOEDA-CODIGO(1)
+           MOVE "USD" TO WS-MOEDA-NOME(1)
+           MOVE 5.2000 TO WS-MOEDA-TAXA(1)
+           MOVE 2  TO WS-MOEDA-CODIGO(2)
+           MOVE "EUR" TO WS-MOEDA-NOME(2)
+           MOVE 5.6500 TO WS-MOEDA-TAXA(2)
+           MOVE 3  TO WS-MOEDA-CODIGO(3)
+           MOVE "GBP" TO WS-MOEDA-NOME(3)
+           MOVE 6.6000 TO WS-MOEDA-TAXA(3).
+
+       EXECUTAR-CONVERSAO.
+           MOVE 'N' TO WS-MOEDA-ENCONTRADA
+           PERFORM VARYING WS-IDX-MOEDA FROM 1 BY 1
+                   UNTIL WS-IDX-MOEDA > 3
+               IF WS-MOEDA-CODIGO(WS-IDX-MOEDA) = NUM2
+                   MOVE 'Y' TO WS-MOEDA-ENCONTRADA
+                   EVALUATE WS-MODO-ARRED
+                       WHEN 2
+                           COMPUTE RESULT
+                               ROUNDED MODE IS TRUNCATION =
+                               NUM1 * WS-MOEDA-TAXA(WS-IDX-MOEDA)
+                               ON SIZE ERROR
+                                   DISPLAY "Erro: resultado excede "
+                                       "a capacidade do campo!"
+                                   MOVE 'S' TO WS-OPERACAO-ERRO
+                               NOT ON SIZE ERROR
+                                   DISPLAY "Resultado em "
+                                       WS-MOEDA-NOME(WS-IDX-MOEDA)
+                                       ": " RESULT
+                           END-COMPUTE
+                       WHEN 3
+                           COMPUTE RESULT =
+                               NUM1 * WS-MOEDA-TAXA(WS-IDX-MOEDA)
+                               ON SIZE ERROR
+                                   DISPLAY "Erro: resultado excede "
+                                       "a capacidade do campo!"
+                                   MOVE 'S' TO WS-OPERACAO-ERRO
+                               NOT ON SIZE ERROR
+                                   DISPLAY "Resultado em "
+                                       WS-MOEDA-NOME(WS-IDX-MOEDA)
+                                       ": " RESULT
+                           END-COMPUTE
+                       WHEN OTHER
+                           COMPUTE RESULT ROUNDED =
+                               NUM1 * WS-MOEDA-TAXA(WS-IDX-MOEDA)
+                               ON SIZE ERROR
+                                   DISPLAY "Erro: resultado excede "
+                                       "a capacidade do campo!"
+                                   MOVE 'S' TO WS-OPERACAO-ERRO
+                               NOT ON SIZE ERROR
+                                   DISPLAY "Resultado em "
+                                       WS-MOEDA-NOME(WS-IDX-MOEDA)
+                                       ": " RESULT
+                           END-COMPUTE
+                   END-EVALUATE
+                   SET WS-IDX-MOEDA TO 4
+               END-IF
+           END-PERFORM
+           IF WS-MOEDA-ENCONTRADA = 'N'
+               DISPLAY "Erro: codigo de moeda invalido!"
+               MOVE 'S' TO WS-OPERACAO-ERRO
+           END-IF.
+
+       GRAVAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE SPACES TO WS-DATA-HORA
+           STRING WS-TS-ANO "-" WS-TS-MES "-" WS-TS-DIA " "
+               WS-TS-HORA ":" WS-TS-MIN ":" WS-TS-SEG
+               DELIMITED BY SIZE INTO WS-DATA-HORA
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-RECORD
+           STRING WS-DATA-HORA " CALCULADORA-MENU NUM1=" NUM1
+               " NUM2=" NUM2 " OPCAO=" OPCAO " RESULT=" RESULT
+               DELIMITED BY SIZE INTO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
