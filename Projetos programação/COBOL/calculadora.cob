@@ -1,100 +1,723 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. calculadora.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       77 STR-NUM1      PIC X(10).
-       77 STR-NUM2      PIC X(10).
-       77 STR-OPCAO     PIC X(2).
-       77 STR-RESPOSTA  PIC X.
-
-       77 NUM1          PIC 9(5)V99 VALUE 0.
-       77 NUM2          PIC 9(5)V99 VALUE 0.
-       77 RESULT        PIC 9(7)V99 VALUE 0.
-       77 OPCAO         PIC 9 VALUE 0.
-
-       77 NUMERIC-CHECK PIC X.
-
-       PROCEDURE DIVISION.
-
-       MAIN-PROGRAM
-           DISPLAY "Bem-vindo à calculadora COBOL.".
-           MOVE 'S' TO STR-RESPOSTA.
-
-           PERFORM UNTIL STR-RESPOSTA = "N"
-               PERFORM LER-NUM1
-               PERFORM LER-NUM2
-               PERFORM MENU-OPERACOES
-               DISPLAY "Deseja fazer outra conta? (S/N): ".
-               ACCEPT STR-RESPOSTA
-               MOVE FUNCTION UPPER-CASE(STR-RESPOSTA) TO STR-RESPOSTA
-           END-PERFORM.
-
-           DISPLAY "Obrigado por usar a calculadora!".
-           STOP RUN.
-
-       LER-NUM1.
-           MOVE 'N' TO NUMERIC-CHECK.
-           PERFORM UNTIL NUMERIC-CHECK = 'Y'
-               DISPLAY "Digite o primeiro número: ".
-               ACCEPT STR-NUM1
-               IF STR-NUM1 NUMERIC
-                   COMPUTE NUM1 = FUNCTION NUMVAL(STR-NUM1)
-                   MOVE 'Y' TO NUMERIC-CHECK
-               ELSE
-                   DISPLAY "Valor inválido! Digite apenas números."
-               END-IF
-           END-PERFORM.
-
-       LER-NUM2.
-           MOVE 'N' TO NUMERIC-CHECK.
-           PERFORM UNTIL NUMERIC-CHECK = 'Y'
-               DISPLAY "Digite o segundo número: ".
-               ACCEPT STR-NUM2
-               IF STR-NUM2 NUMERIC
-                   COMPUTE NUM2 = FUNCTION NUMVAL(STR-NUM2)
-                   MOVE 'Y' TO NUMERIC-CHECK
-               ELSE
-                   DISPLAY "Valor inválido! Digite apenas números."
-               END-IF
-           END-PERFORM.
-
-       MENU-OPERACOES.
-           DISPLAY " ".
-           DISPLAY "Escolha a operação:".
-           DISPLAY "1 - Soma".
-           DISPLAY "2 - Subtração".
-           DISPLAY "3 - Multiplicação".
-           DISPLAY "4 - Divisão".
-           DISPLAY "Opção: ".
-           ACCEPT STR-OPCAO
-
-           IF STR-OPCAO NUMERIC
-               COMPUTE OPCAO = FUNCTION NUMVAL(STR-OPCAO)
-           ELSE
-               MOVE 0 TO OPCAO
-           END-IF
-
-           EVALUATE OPCAO
-               WHEN 1
-                   ADD NUM1 TO NUM2 GIVING RESULT ROUNDED
-                   DISPLAY "Resultado da soma: " RESULT
-               WHEN 2
-                   SUBTRACT NUM2 FROM NUM1 GIVING RESULT ROUNDED
-                   DISPLAY "Resultado da subtração: " RESULT
-               WHEN 3
-                   MULTIPLY NUM1 BY NUM2 GIVING RESULT ROUNDED
-                   DISPLAY "Resultado da multiplicação: " RESULT
-               WHEN 4
-                   IF NUM2 NOT = 0
-                       DIVIDE NUM1 BY NUM2 GIVING RESULT ROUNDED
-                       DISPLAY "Resultado da divisão: " RESULT
-                   ELSE
-                       DISPLAY "Erro: divisão por zero!"
-                   END-IF
-               WHEN OTHER
-                   DISPLAY "Opção inválida!"
-           END-EVALUATE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. calculadora.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRANS-FILE ASSIGN TO "CALCTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT CALC-RESULT-FILE ASSIGN TO "CALCRES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CALC-CKPT-FILE ASSIGN TO "CALCCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-TRANS-FILE.
+       01  CALC-TRANS-RECORD.
+           05 TRANS-NUM1       PIC X(10).
+           05 TRANS-NUM2       PIC X(10).
+           05 TRANS-OPCAO      PIC X(2).
+
+       FD  CALC-RESULT-FILE.
+       01  CALC-RESULT-RECORD  PIC X(80).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD        PIC X(100).
+
+       FD  CALC-CKPT-FILE.
+       01  CALC-CKPT-RECORD    PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+
+       77 STR-NUM1      PIC X(10).
+       77 STR-NUM2      PIC X(10).
+       77 STR-OPCAO     PIC X(2).
+       77 STR-RESPOSTA  PIC X.
+
+       77 NUM1          PIC 9(5)V99 VALUE 0.
+       77 NUM2          PIC 9(5)V99 VALUE 0.
+       77 RESULT        PIC 9(10)V99 VALUE 0.
+       77 OPCAO         PIC 9 VALUE 0.
+
+       77 NUMERIC-CHECK PIC X.
+
+       77 WS-RUN-MODE   PIC X VALUE 'I'.
+           88 WS-MODO-INTERATIVO VALUE 'I'.
+           88 WS-MODO-LOTE       VALUE 'B'.
+
+       77 WS-PARM-LINHA PIC X(32).
+       77 WS-LOTE-ERRO  PIC X VALUE 'N'.
+       77 WS-LOTE-EOF   PIC X VALUE 'N'.
+       77 WS-LINHA-RESULTADO PIC X(80).
+
+       77 WS-CKPT-STATUS      PIC XX.
+       77 WS-AUDIT-STATUS     PIC XX.
+       77 WS-RESULT-STATUS    PIC XX.
+       77 WS-TRANS-STATUS     PIC XX.
+       77 WS-SEQ-ATUAL        PIC 9(8) VALUE 0.
+       77 WS-ULTIMO-SEQ       PIC 9(8) VALUE 0.
+       77 WS-OPERACAO-ERRO    PIC X VALUE 'N'.
+       77 WS-MOTIVO-ERRO      PIC X(30) VALUE SPACES.
+       77 WS-ULTIMO-TOTAL-OK  PIC X VALUE 'Y'.
+       77 WS-ULTIMO-RESUMO-OK PIC X VALUE 'Y'.
+
+       77 WS-TOTAL-OPERACOES  PIC 9(5) VALUE 0.
+       77 WS-TOTAL-GERAL      PIC 9(11)V99 VALUE 0.
+       77 WS-ULTIMO-OPCAO     PIC 9 VALUE 0.
+       77 WS-ULTIMO-RESULT    PIC 9(10)V99 VALUE 0.
+       01  WS-RESUMO.
+           05 WS-RESUMO-OPERACAO OCCURS 9 TIMES INDEXED BY WS-IDX.
+               10 WS-RESUMO-QTD  PIC 9(5) VALUE 0.
+               10 WS-RESUMO-SOMA PIC 9(11)V99 VALUE 0.
+
+       77 WS-MODO-ARRED       PIC 9 VALUE 1.
+       77 STR-MODO-ARRED      PIC X(2).
+
+       01  WS-TABELA-CAMBIO.
+           05 WS-MOEDA OCCURS 3 TIMES INDEXED BY WS-IDX-MOEDA.
+               10 WS-MOEDA-CODIGO PIC 9(2).
+               10 WS-MOEDA-NOME   PIC X(3).
+               10 WS-MOEDA-TAXA   PIC 9(3)V9999.
+       77 WS-MOEDA-ENCONTRADA PIC X VALUE 'N'.
+
+       77 WS-DATA-HORA        PIC X(21).
+       01  WS-TIMESTAMP.
+           05 WS-TS-ANO       PIC 9(4).
+           05 WS-TS-MES       PIC 9(2).
+           05 WS-TS-DIA       PIC 9(2).
+           05 WS-TS-HORA      PIC 9(2).
+           05 WS-TS-MIN       PIC 9(2).
+           05 WS-TS-SEG       PIC 9(2).
+           05 WS-TS-RESTO     PIC X(7).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROGRAM.
+           PERFORM INICIALIZAR-TABELA-CAMBIO
+
+           ACCEPT WS-PARM-LINHA FROM COMMAND-LINE
+           MOVE FUNCTION UPPER-CASE(WS-PARM-LINHA) TO WS-PARM-LINHA
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           IF WS-PARM-LINHA(1:5) = "BATCH"
+               PERFORM EXECUTAR-LOTE
+           ELSE
+               PERFORM EXECUTAR-INTERATIVO
+           END-IF
+
+           CLOSE AUDIT-FILE
+
+           STOP RUN.
+
+       INICIALIZAR-TABELA-CAMBIO.
+           MOVE 1  TO WS-MOEDA-CODIGO(1)
+           MOVE "USD" TO WS-MOEDA-NOME(1)
+           MOVE 5.2000 TO WS-MOEDA-TAXA(1)
+           MOVE 2  TO WS-MOEDA-CODIGO(2)
+           MOVE "EUR" TO WS-MOEDA-NOME(2)
+           MOVE 5.6500 TO WS-MOEDA-TAXA(2)
+           MOVE 3  TO WS-MOEDA-CODIGO(3)
+           MOVE "GBP" TO WS-MOEDA-NOME(3)
+           MOVE 6.6000 TO WS-MOEDA-TAXA(3).
+
+       EXECUTAR-INTERATIVO.
+           MOVE 'I' TO WS-RUN-MODE
+           DISPLAY "Bem-vindo à calculadora COBOL."
+           MOVE 'S' TO STR-RESPOSTA
+
+           PERFORM UNTIL STR-RESPOSTA = "N"
+               PERFORM LER-NUM1
+               PERFORM LER-NUM2
+               PERFORM MENU-OPERACOES
+               PERFORM ACUMULAR-TOTAIS
+
+               MOVE 'C' TO STR-RESPOSTA
+               PERFORM UNTIL STR-RESPOSTA NOT = "C"
+                   DISPLAY "Outra conta (S), corrigir a última (C) "
+                       "ou sair (N)? "
+                   ACCEPT STR-RESPOSTA
+                   MOVE FUNCTION UPPER-CASE(STR-RESPOSTA)
+                       TO STR-RESPOSTA
+                   IF STR-RESPOSTA = "C"
+                       PERFORM DESFAZER-TOTAIS
+                       PERFORM LER-NUM1
+                       PERFORM LER-NUM2
+                       PERFORM MENU-OPERACOES
+                       PERFORM ACUMULAR-TOTAIS
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           PERFORM EXIBIR-RESUMO
+
+           DISPLAY "Obrigado por usar a calculadora!".
+
+       ACUMULAR-TOTAIS.
+           MOVE OPCAO TO WS-ULTIMO-OPCAO
+           MOVE RESULT TO WS-ULTIMO-RESULT
+           MOVE 'Y' TO WS-ULTIMO-TOTAL-OK
+           MOVE 'Y' TO WS-ULTIMO-RESUMO-OK
+           IF OPCAO >= 1 AND OPCAO <= 7
+               ADD 1 TO WS-TOTAL-OPERACOES
+               ADD 1 TO WS-RESUMO-QTD(OPCAO)
+               ADD RESULT TO WS-TOTAL-GERAL
+                   ON SIZE ERROR
+                       DISPLAY "Aviso: total geral excede a "
+                           "capacidade do campo - soma nao "
+                           "atualizada!"
+                       MOVE 'N' TO WS-ULTIMO-TOTAL-OK
+               END-ADD
+               ADD RESULT TO WS-RESUMO-SOMA(OPCAO)
+                   ON SIZE ERROR
+                       DISPLAY "Aviso: soma da opção excede a "
+                           "capacidade do campo - soma nao "
+                           "atualizada!"
+                       MOVE 'N' TO WS-ULTIMO-RESUMO-OK
+               END-ADD
+           END-IF.
+
+       DESFAZER-TOTAIS.
+           IF WS-ULTIMO-OPCAO >= 1 AND WS-ULTIMO-OPCAO <= 7
+               SUBTRACT 1 FROM WS-TOTAL-OPERACOES
+               SUBTRACT 1 FROM WS-RESUMO-QTD(WS-ULTIMO-OPCAO)
+               IF WS-ULTIMO-TOTAL-OK = 'Y'
+                   SUBTRACT WS-ULTIMO-RESULT FROM WS-TOTAL-GERAL
+               END-IF
+               IF WS-ULTIMO-RESUMO-OK = 'Y'
+                   SUBTRACT WS-ULTIMO-RESULT
+                       FROM WS-RESUMO-SOMA(WS-ULTIMO-OPCAO)
+               END-IF
+           END-IF.
+
+       EXIBIR-RESUMO.
+           DISPLAY " ".
+           DISPLAY "----- Resumo da sessão -----".
+           DISPLAY "Operações realizadas: " WS-TOTAL-OPERACOES.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 9
+               IF WS-RESUMO-QTD(WS-IDX) > 0
+                   DISPLAY "Opção " WS-IDX ": " WS-RESUMO-QTD(WS-IDX)
+                       " operação(ões), soma dos resultados = "
+                       WS-RESUMO-SOMA(WS-IDX)
+               END-IF
+           END-PERFORM.
+           DISPLAY "Total geral dos resultados: " WS-TOTAL-GERAL.
+           DISPLAY "-----------------------------".
+
+       EXECUTAR-LOTE.
+           MOVE 'B' TO WS-RUN-MODE
+           MOVE 'N' TO WS-LOTE-EOF
+           MOVE 0 TO WS-SEQ-ATUAL
+
+           PERFORM LER-CHECKPOINT
+           IF WS-ULTIMO-SEQ > 0
+               DISPLAY "Retomando a partir do registro "
+                   WS-ULTIMO-SEQ
+           END-IF
+
+           OPEN INPUT CALC-TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "Erro: não foi possível abrir CALCTRAN.DAT "
+                   "- status " WS-TRANS-STATUS
+           ELSE
+               IF WS-ULTIMO-SEQ > 0
+                   OPEN EXTEND CALC-RESULT-FILE
+                   IF WS-RESULT-STATUS = "35"
+                       OPEN OUTPUT CALC-RESULT-FILE
+                   END-IF
+               ELSE
+                   OPEN OUTPUT CALC-RESULT-FILE
+               END-IF
+
+               PERFORM UNTIL WS-LOTE-EOF = 'Y'
+                   READ CALC-TRANS-FILE
+                       AT END
+                           MOVE 'Y' TO WS-LOTE-EOF
+                       NOT AT END
+                           ADD 1 TO WS-SEQ-ATUAL
+                           IF WS-SEQ-ATUAL > WS-ULTIMO-SEQ
+                               PERFORM LOTE-PROCESSAR-REGISTRO
+                               PERFORM GRAVAR-CHECKPOINT
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               PERFORM LIMPAR-CHECKPOINT
+
+               CLOSE CALC-TRANS-FILE
+               CLOSE CALC-RESULT-FILE
+           END-IF.
+
+       LIMPAR-CHECKPOINT.
+           MOVE 0 TO CALC-CKPT-RECORD
+           OPEN OUTPUT CALC-CKPT-FILE
+           WRITE CALC-CKPT-RECORD
+           CLOSE CALC-CKPT-FILE.
+
+       LER-CHECKPOINT.
+           MOVE 0 TO WS-ULTIMO-SEQ
+           OPEN INPUT CALC-CKPT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CALC-CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CALC-CKPT-RECORD TO WS-ULTIMO-SEQ
+               END-READ
+               CLOSE CALC-CKPT-FILE
+           END-IF.
+
+       GRAVAR-CHECKPOINT.
+           MOVE WS-SEQ-ATUAL TO CALC-CKPT-RECORD
+           OPEN OUTPUT CALC-CKPT-FILE
+           WRITE CALC-CKPT-RECORD
+           CLOSE CALC-CKPT-FILE.
+
+       LOTE-PROCESSAR-REGISTRO.
+           MOVE TRANS-NUM1 TO STR-NUM1
+           MOVE TRANS-NUM2 TO STR-NUM2
+           MOVE TRANS-OPCAO TO STR-OPCAO
+           MOVE 'N' TO WS-LOTE-ERRO
+           MOVE SPACES TO WS-MOTIVO-ERRO
+
+           PERFORM LER-NUM1
+           PERFORM LER-NUM2
+
+           MOVE SPACES TO WS-LINHA-RESULTADO
+           IF WS-LOTE-ERRO = 'S'
+               STRING "ERRO " STR-NUM1 " " STR-NUM2 " " STR-OPCAO
+                   " - " WS-MOTIVO-ERRO DELIMITED BY SIZE
+                   INTO WS-LINHA-RESULTADO
+               WRITE CALC-RESULT-RECORD FROM WS-LINHA-RESULTADO
+           ELSE
+               PERFORM MENU-OPERACOES
+               IF WS-LOTE-ERRO = 'S'
+                   STRING "ERRO " STR-NUM1 " " STR-NUM2 " " STR-OPCAO
+                       " - " WS-MOTIVO-ERRO DELIMITED BY SIZE
+                       INTO WS-LINHA-RESULTADO
+               ELSE
+                   STRING "OK " STR-NUM1 " " STR-NUM2 " " STR-OPCAO
+                       " RESULT=" RESULT DELIMITED BY SIZE
+                       INTO WS-LINHA-RESULTADO
+               END-IF
+               WRITE CALC-RESULT-RECORD FROM WS-LINHA-RESULTADO
+           END-IF.
+
+       LER-NUM1.
+           IF WS-MODO-INTERATIVO
+               MOVE 'N' TO NUMERIC-CHECK
+               PERFORM UNTIL NUMERIC-CHECK = 'Y'
+                   DISPLAY "Digite o primeiro número: "
+                   ACCEPT STR-NUM1
+                   IF FUNCTION TRIM(STR-NUM1) NUMERIC
+                       COMPUTE NUM1 = FUNCTION NUMVAL(STR-NUM1)
+                       MOVE 'Y' TO NUMERIC-CHECK
+                   ELSE
+                       DISPLAY "Valor invalido! Digite numeros."
+                   END-IF
+               END-PERFORM
+           ELSE
+               IF FUNCTION TRIM(STR-NUM1) NUMERIC
+                   COMPUTE NUM1 = FUNCTION NUMVAL(STR-NUM1)
+               ELSE
+                   MOVE 'S' TO WS-LOTE-ERRO
+                   MOVE "valor invalido" TO WS-MOTIVO-ERRO
+               END-IF
+           END-IF.
+
+       LER-NUM2.
+           IF WS-MODO-INTERATIVO
+               MOVE 'N' TO NUMERIC-CHECK
+               PERFORM UNTIL NUMERIC-CHECK = 'Y'
+                   DISPLAY "Digite o segundo número: "
+                   ACCEPT STR-NUM2
+                   IF FUNCTION TRIM(STR-NUM2) NUMERIC
+                       COMPUTE NUM2 = FUNCTION NUMVAL(STR-NUM2)
+                       MOVE 'Y' TO NUMERIC-CHECK
+                   ELSE
+                       DISPLAY "Valor invalido! Digite numeros."
+                   END-IF
+               END-PERFORM
+           ELSE
+               IF FUNCTION TRIM(STR-NUM2) NUMERIC
+                   COMPUTE NUM2 = FUNCTION NUMVAL(STR-NUM2)
+               ELSE
+                   MOVE 'S' TO WS-LOTE-ERRO
+                   MOVE "valor invalido" TO WS-MOTIVO-ERRO
+               END-IF
+           END-IF.
+
+       MENU-OPERACOES.
+           IF WS-MODO-INTERATIVO
+               DISPLAY " "
+               DISPLAY "Escolha a operação:"
+               DISPLAY "1 - Soma"
+               DISPLAY "2 - Subtração"
+               DISPLAY "3 - Multiplicação"
+               DISPLAY "4 - Divisão"
+               DISPLAY "5 - Porcentagem (NUM1 é que % de NUM2)"
+               DISPLAY "6 - Raiz quadrada de NUM1"
+               DISPLAY "7 - Conversão de moeda (NUM2 = código: "
+                   "1-USD 2-EUR 3-GBP)"
+               DISPLAY "Opção: "
+               ACCEPT STR-OPCAO
+           END-IF
+
+           IF FUNCTION TRIM(STR-OPCAO) NUMERIC
+               COMPUTE OPCAO = FUNCTION NUMVAL(STR-OPCAO)
+           ELSE
+               MOVE 0 TO OPCAO
+           END-IF
+
+           MOVE 1 TO WS-MODO-ARRED
+           IF WS-MODO-INTERATIVO AND OPCAO >= 1 AND OPCAO <= 7
+               PERFORM LER-MODO-ARRED
+           END-IF
+
+           MOVE 'N' TO WS-OPERACAO-ERRO
+           MOVE SPACES TO WS-MOTIVO-ERRO
+
+           EVALUATE OPCAO
+               WHEN 1
+                   PERFORM EXECUTAR-SOMA
+               WHEN 2
+                   PERFORM EXECUTAR-SUBTRACAO
+               WHEN 3
+                   PERFORM EXECUTAR-MULTIPLICACAO
+               WHEN 4
+                   PERFORM EXECUTAR-DIVISAO
+               WHEN 5
+                   PERFORM EXECUTAR-PORCENTAGEM
+               WHEN 6
+                   PERFORM EXECUTAR-RAIZ
+               WHEN 7
+                   PERFORM EXECUTAR-CONVERSAO
+               WHEN OTHER
+                   DISPLAY "Opção inválida!"
+                   MOVE 'S' TO WS-OPERACAO-ERRO
+                   MOVE "opcao invalida" TO WS-MOTIVO-ERRO
+           END-EVALUATE
+
+           IF WS-OPERACAO-ERRO = 'S'
+               IF WS-MODO-LOTE
+                   MOVE 'S' TO WS-LOTE-ERRO
+               END-IF
+               MOVE 0 TO OPCAO
+           END-IF
+
+           IF OPCAO NOT = 0
+               PERFORM GRAVAR-AUDITORIA
+           END-IF.
+
+       LER-MODO-ARRED.
+           DISPLAY " ".
+           DISPLAY "Modo de arredondamento:".
+           DISPLAY "1 - Arredondado (ROUNDED)".
+           DISPLAY "2 - Truncamento (ROUNDED MODE IS TRUNCATION)".
+           DISPLAY "3 - Truncamento padrão (sem ROUNDED)".
+           MOVE 'N' TO NUMERIC-CHECK.
+           PERFORM UNTIL NUMERIC-CHECK = 'Y'
+               DISPLAY "Modo: "
+               ACCEPT STR-MODO-ARRED
+               IF FUNCTION TRIM(STR-MODO-ARRED) NUMERIC
+                   COMPUTE WS-MODO-ARRED =
+                       FUNCTION NUMVAL(STR-MODO-ARRED)
+                   IF WS-MODO-ARRED >= 1 AND WS-MODO-ARRED <= 3
+                       MOVE 'Y' TO NUMERIC-CHECK
+                   ELSE
+                       DISPLAY "Opção inválida! Use 1, 2 ou 3."
+                   END-IF
+               ELSE
+                   DISPLAY "Valor invalido! Digite numeros."
+               END-IF
+           END-PERFORM.
+
+       EXECUTAR-SOMA.
+           EVALUATE WS-MODO-ARRED
+               WHEN 2
+                   ADD NUM1 TO NUM2
+                       GIVING RESULT ROUNDED MODE IS TRUNCATION
+                   DISPLAY "Resultado da soma: " RESULT
+               WHEN 3
+                   ADD NUM1 TO NUM2 GIVING RESULT
+                   DISPLAY "Resultado da soma: " RESULT
+               WHEN OTHER
+                   ADD NUM1 TO NUM2 GIVING RESULT ROUNDED
+                   DISPLAY "Resultado da soma: " RESULT
+           END-EVALUATE.
+
+       EXECUTAR-SUBTRACAO.
+           EVALUATE WS-MODO-ARRED
+               WHEN 2
+                   SUBTRACT NUM2 FROM NUM1
+                       GIVING RESULT ROUNDED MODE IS TRUNCATION
+                   DISPLAY "Resultado da subtração: " RESULT
+               WHEN 3
+                   SUBTRACT NUM2 FROM NUM1 GIVING RESULT
+                   DISPLAY "Resultado da subtração: " RESULT
+               WHEN OTHER
+                   SUBTRACT NUM2 FROM NUM1 GIVING RESULT ROUNDED
+                   DISPLAY "Resultado da subtração: " RESULT
+           END-EVALUATE.
+
+       EXECUTAR-MULTIPLICACAO.
+           EVALUATE WS-MODO-ARRED
+               WHEN 2
+                   MULTIPLY NUM1 BY NUM2
+                       GIVING RESULT ROUNDED MODE IS TRUNCATION
+                       ON SIZE ERROR
+                           DISPLAY "Erro: resultado excede a "
+                               "capacidade do campo!"
+                           MOVE 'S' TO WS-OPERACAO-ERRO
+                           MOVE "resultado excede capacidade"
+                               TO WS-MOTIVO-ERRO
+                       NOT ON SIZE ERROR
+                           DISPLAY "Resultado da multiplicação: "
+                               RESULT
+                   END-MULTIPLY
+               WHEN 3
+                   MULTIPLY NUM1 BY NUM2 GIVING RESULT
+                       ON SIZE ERROR
+                           DISPLAY "Erro: resultado excede a "
+                               "capacidade do campo!"
+                           MOVE 'S' TO WS-OPERACAO-ERRO
+                           MOVE "resultado excede capacidade"
+                               TO WS-MOTIVO-ERRO
+                       NOT ON SIZE ERROR
+                           DISPLAY "Resultado da multiplicação: "
+                               RESULT
+                   END-MULTIPLY
+               WHEN OTHER
+                   MULTIPLY NUM1 BY NUM2 GIVING RESULT ROUNDED
+                       ON SIZE ERROR
+                           DISPLAY "Erro: resultado excede a "
+                               "capacidade do campo!"
+                           MOVE 'S' TO WS-OPERACAO-ERRO
+                           MOVE "resultado excede capacidade"
+                               TO WS-MOTIVO-ERRO
+                       NOT ON SIZE ERROR
+                           DISPLAY "Resultado da multiplicação: "
+                               RESULT
+                   END-MULTIPLY
+           END-EVALUATE.
+
+       EXECUTAR-DIVISAO.
+           IF NUM2 = 0
+               DISPLAY "Erro: divisão por zero!"
+               MOVE 'S' TO WS-OPERACAO-ERRO
+               MOVE "divisao por zero" TO WS-MOTIVO-ERRO
+           ELSE
+               EVALUATE WS-MODO-ARRED
+                   WHEN 2
+                       DIVIDE NUM1 BY NUM2
+                           GIVING RESULT ROUNDED MODE IS TRUNCATION
+                           ON SIZE ERROR
+                               DISPLAY "Erro: resultado excede a "
+                                   "capacidade do campo!"
+                               MOVE 'S' TO WS-OPERACAO-ERRO
+                               MOVE "resultado excede capacidade"
+                                   TO WS-MOTIVO-ERRO
+                           NOT ON SIZE ERROR
+                               DISPLAY "Resultado da divisão: "
+                                   RESULT
+                       END-DIVIDE
+                   WHEN 3
+                       DIVIDE NUM1 BY NUM2 GIVING RESULT
+                           ON SIZE ERROR
+                               DISPLAY "Erro: resultado excede a "
+                                   "capacidade do campo!"
+                               MOVE 'S' TO WS-OPERACAO-ERRO
+                               MOVE "resultado excede capacidade"
+                                   TO WS-MOTIVO-ERRO
+                           NOT ON SIZE ERROR
+                               DISPLAY "Resultado da divisão: "
+                                   RESULT
+                       END-DIVIDE
+                   WHEN OTHER
+                       DIVIDE NUM1 BY NUM2 GIVING RESULT ROUNDED
+                           ON SIZE ERROR
+                               DISPLAY "Erro: resultado excede a "
+                                   "capacidade do campo!"
+                               MOVE 'S' TO WS-OPERACAO-ERRO
+                               MOVE "resultado excede capacidade"
+                                   TO WS-MOTIVO-ERRO
+                           NOT ON SIZE ERROR
+                               DISPLAY "Resultado da divisão: "
+                                   RESULT
+                       END-DIVIDE
+               END-EVALUATE
+           END-IF.
+
+       EXECUTAR-PORCENTAGEM.
+           IF NUM2 = 0
+               DISPLAY "Erro: divisão por zero!"
+               MOVE 'S' TO WS-OPERACAO-ERRO
+               MOVE "divisao por zero" TO WS-MOTIVO-ERRO
+           ELSE
+               EVALUATE WS-MODO-ARRED
+                   WHEN 2
+                       COMPUTE RESULT ROUNDED MODE IS TRUNCATION =
+                           NUM1 / NUM2 * 100
+                           ON SIZE ERROR
+                               DISPLAY "Erro: resultado excede a "
+                                   "capacidade do campo!"
+                               MOVE 'S' TO WS-OPERACAO-ERRO
+                               MOVE "resultado excede capacidade"
+                                   TO WS-MOTIVO-ERRO
+                           NOT ON SIZE ERROR
+                               DISPLAY "Resultado da porcentagem: "
+                                   RESULT
+                       END-COMPUTE
+                   WHEN 3
+                       COMPUTE RESULT = NUM1 / NUM2 * 100
+                           ON SIZE ERROR
+                               DISPLAY "Erro: resultado excede a "
+                                   "capacidade do campo!"
+                               MOVE 'S' TO WS-OPERACAO-ERRO
+                               MOVE "resultado excede capacidade"
+                                   TO WS-MOTIVO-ERRO
+                           NOT ON SIZE ERROR
+                               DISPLAY "Resultado da porcentagem: "
+                                   RESULT
+                       END-COMPUTE
+                   WHEN OTHER
+                       COMPUTE RESULT ROUNDED = NUM1 / NUM2 * 100
+                           ON SIZE ERROR
+                               DISPLAY "Erro: resultado excede a "
+                                   "capacidade do campo!"
+                               MOVE 'S' TO WS-OPERACAO-ERRO
+                               MOVE "resultado excede capacidade"
+                                   TO WS-MOTIVO-ERRO
+                           NOT ON SIZE ERROR
+                               DISPLAY "Resultado da porcentagem: "
+                                   RESULT
+                       END-COMPUTE
+               END-EVALUATE
+           END-IF.
+
+       EXECUTAR-RAIZ.
+           EVALUATE WS-MODO-ARRED
+               WHEN 2
+                   COMPUTE RESULT ROUNDED MODE IS TRUNCATION =
+                       FUNCTION SQRT(NUM1)
+                       ON SIZE ERROR
+                           DISPLAY "Erro: resultado excede a "
+                               "capacidade do campo!"
+                           MOVE 'S' TO WS-OPERACAO-ERRO
+                           MOVE "resultado excede capacidade"
+                               TO WS-MOTIVO-ERRO
+                       NOT ON SIZE ERROR
+                           DISPLAY "Resultado da raiz quadrada: "
+                               RESULT
+                   END-COMPUTE
+               WHEN 3
+                   COMPUTE RESULT = FUNCTION SQRT(NUM1)
+                       ON SIZE ERROR
+                           DISPLAY "Erro: resultado excede a "
+                               "capacidade do campo!"
+                           MOVE 'S' TO WS-OPERACAO-ERRO
+                           MOVE "resultado excede capacidade"
+                               TO WS-MOTIVO-ERRO
+                       NOT ON SIZE ERROR
+                           DISPLAY "Resultado da raiz quadrada: "
+                               RESULT
+                   END-COMPUTE
+               WHEN OTHER
+                   COMPUTE RESULT ROUNDED = FUNCTION SQRT(NUM1)
+                       ON SIZE ERROR
+                           DISPLAY "Erro: resultado excede a "
+                               "capacidade do campo!"
+                           MOVE 'S' TO WS-OPERACAO-ERRO
+                           MOVE "resultado excede capacidade"
+                               TO WS-MOTIVO-ERRO
+                       NOT ON SIZE ERROR
+                           DISPLAY "Resultado da raiz quadrada: "
+                               RESULT
+                   END-COMPUTE
+           END-EVALUATE.
+
+       EXECUTAR-CONVERSAO.
+           MOVE 'N' TO WS-MOEDA-ENCONTRADA
+           PERFORM VARYING WS-IDX-MOEDA FROM 1 BY 1
+                   UNTIL WS-IDX-MOEDA > 3
+               IF WS-MOEDA-CODIGO(WS-IDX-MOEDA) = NUM2
+                   MOVE 'Y' TO WS-MOEDA-ENCONTRADA
+                   EVALUATE WS-MODO-ARRED
+                       WHEN 2
+                           COMPUTE RESULT
+                               ROUNDED MODE IS TRUNCATION =
+                               NUM1 * WS-MOEDA-TAXA(WS-IDX-MOEDA)
+                               ON SIZE ERROR
+                                   DISPLAY "Erro: resultado excede "
+                                       "a capacidade do campo!"
+                                   MOVE 'S' TO WS-OPERACAO-ERRO
+                                   MOVE "resultado excede capacidade"
+                                       TO WS-MOTIVO-ERRO
+                               NOT ON SIZE ERROR
+                                   DISPLAY "Resultado em "
+                                       WS-MOEDA-NOME(WS-IDX-MOEDA)
+                                       ": " RESULT
+                           END-COMPUTE
+                       WHEN 3
+                           COMPUTE RESULT =
+                               NUM1 * WS-MOEDA-TAXA(WS-IDX-MOEDA)
+                               ON SIZE ERROR
+                                   DISPLAY "Erro: resultado excede "
+                                       "a capacidade do campo!"
+                                   MOVE 'S' TO WS-OPERACAO-ERRO
+                                   MOVE "resultado excede capacidade"
+                                       TO WS-MOTIVO-ERRO
+                               NOT ON SIZE ERROR
+                                   DISPLAY "Resultado em "
+                                       WS-MOEDA-NOME(WS-IDX-MOEDA)
+                                       ": " RESULT
+                           END-COMPUTE
+                       WHEN OTHER
+                           COMPUTE RESULT ROUNDED =
+                               NUM1 * WS-MOEDA-TAXA(WS-IDX-MOEDA)
+                               ON SIZE ERROR
+                                   DISPLAY "Erro: resultado excede "
+                                       "a capacidade do campo!"
+                                   MOVE 'S' TO WS-OPERACAO-ERRO
+                                   MOVE "resultado excede capacidade"
+                                       TO WS-MOTIVO-ERRO
+                               NOT ON SIZE ERROR
+                                   DISPLAY "Resultado em "
+                                       WS-MOEDA-NOME(WS-IDX-MOEDA)
+                                       ": " RESULT
+                           END-COMPUTE
+                   END-EVALUATE
+                   SET WS-IDX-MOEDA TO 4
+               END-IF
+           END-PERFORM
+           IF WS-MOEDA-ENCONTRADA = 'N'
+               DISPLAY "Erro: código de moeda inválido!"
+               MOVE 'S' TO WS-OPERACAO-ERRO
+               MOVE "moeda invalida" TO WS-MOTIVO-ERRO
+           END-IF.
+
+       GRAVAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE SPACES TO WS-DATA-HORA
+           STRING WS-TS-ANO "-" WS-TS-MES "-" WS-TS-DIA " "
+               WS-TS-HORA ":" WS-TS-MIN ":" WS-TS-SEG
+               DELIMITED BY SIZE INTO WS-DATA-HORA
+
+           MOVE SPACES TO AUDIT-RECORD
+           STRING WS-DATA-HORA " CALCULADORA NUM1=" NUM1
+               " NUM2=" NUM2 " OPCAO=" OPCAO " RESULT=" RESULT
+               DELIMITED BY SIZE INTO AUDIT-RECORD
+           WRITE AUDIT-RECORD.
